@@ -15,8 +15,37 @@
                SELECT TRANSACTION ASSIGN TO 'clients-transactions.txt'
                FILE STATUS TRANSACTION-FILE-STATUS
                ORGANIZATION IS LINE SEQUENTIAL.
-      *******************************         
-               SELECT RAPORT ASSIGN TO 'report.txt'.
+      *******************************
+               SELECT CURR-MASTER ASSIGN TO 'currency.txt'
+               FILE STATUS CURRENCY-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *******************************
+               SELECT RAPORT ASSIGN TO DYNAMIC WS-RAPORT-FILENAME
+               FILE STATUS RAPORT-FILE-STATUS.
+      *******************************
+               SELECT CSV-RAPORT ASSIGN TO
+                   DYNAMIC WS-CSV-RAPORT-FILENAME
+               FILE STATUS CSV-RAPORT-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *******************************
+               SELECT COUNTRIES-LIST ASSIGN TO 'countries-list.txt'
+               FILE STATUS COUNTRIES-LIST-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *******************************
+               SELECT UNMATCHED-TR ASSIGN TO
+                   'unmatched-transactions.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *******************************
+               SELECT REJECT-TR ASSIGN TO
+                   'rejected-transactions.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *******************************
+               SELECT BAD-NIP ASSIGN TO 'bad-nip.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *******************************
+               SELECT CHECKPOINT ASSIGN TO 'checkpoint.txt'
+               FILE STATUS CHECKPOINT-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
 
       *******************************
        DATA DIVISION.
@@ -36,13 +65,37 @@
                05 TR-CURRENCY PIC A(3).
                05 TR-TYPE PIC A(1).
                05 TR-AMOUNT PIC 9(6)V9(2).
+               05 TR-DATE PIC 9(8).
       *******************************
-           FD RAPORT 
+           FD CURR-MASTER.
+           01 CURRENCY-FILE.
+               05 CUR-CODE PIC A(3).
+      *******************************
+           FD RAPORT
                RECORD CONTAINS 80 CHARACTERS
                RECORDING MODE F
                DATA RECORD IS RAPORT-FILE.
            01 RAPORT-FILE.
                05 WS-DECORATOR PIC X(80) VALUE SPACES.
+      *******************************
+           FD CSV-RAPORT.
+           01 CSV-RAPORT-FILE PIC X(200).
+      *******************************
+           FD UNMATCHED-TR.
+           01 UNMATCHED-TR-FILE PIC X(200).
+      *******************************
+           FD REJECT-TR.
+           01 REJECT-TR-FILE PIC X(200).
+      *******************************
+           FD BAD-NIP.
+           01 BAD-NIP-FILE PIC X(200).
+      *******************************
+           FD CHECKPOINT.
+           01 CHECKPOINT-FILE PIC X(200).
+      *******************************
+           FD COUNTRIES-LIST.
+           01 COUNTRIES-LIST-REC.
+               05 CTL-COUNTRY-CODE PIC A(2).
 
            WORKING-STORAGE SECTION.
       *******************************
@@ -51,6 +104,17 @@
                05 WS-CL-NAME PIC A(20).
                05 WS-CL-ADDRESS PIC X(20).
                05 WS-CL-NIP PIC 9(10).
+               05 WS-CL-NIP-DIGITS REDEFINES WS-CL-NIP.
+                   10 WS-CL-NIP-DIGIT PIC 9 OCCURS 10 TIMES.
+      *******************************
+           01 WS-NIP-WEIGHTS-LIT PIC X(9) VALUE '657234567'.
+           01 WS-NIP-WEIGHTS REDEFINES WS-NIP-WEIGHTS-LIT.
+               05 WS-NIP-WEIGHT PIC 9 OCCURS 9 TIMES.
+           01 WS-NIP-VALID PIC A(1) VALUE 'Y'.
+           01 WS-NIP-CHECKSUM PIC 9(4) VALUE 0.
+           01 WS-NIP-QUOTIENT PIC 9(4) VALUE 0.
+           01 WS-NIP-REMAINDER PIC 9(2) VALUE 0.
+           01 WS-BAD-NIP-LINE PIC X(200).
       *******************************
            01 WS-TRANSACTION.
                05 WS-TR-COUNTRY-CODE PIC A(2).
@@ -58,7 +122,15 @@
                05 WS-TR-CURRENCY PIC A(3).
                05 WS-TR-TYPE PIC A(1).
                05 WS-TR-AMOUNT PIC 9(6)V9(2).
-           
+               05 WS-TR-DATE PIC 9(8).
+
+      *******************************
+           01 WS-CURRENCY-COUNT PIC 9(4) VALUE 0.
+           01 WS-CURRENCY-TABLE.
+               05 WS-CURRENCY-ENTRY PIC A(3)
+                   OCCURS 1 TO 500 TIMES DEPENDING ON WS-CURRENCY-COUNT.
+           01 CURRENCY-FILE-STATUS PIC X(2).
+
            01 WS-RAPORT.
                05 RA-CLI-INFO.
                    10 RA-CL-ID PIC 9(3).
@@ -66,24 +138,92 @@
                    10 RA-CL-ADDRESS PIC X(20).
                    10 RA-CL-NIP PIC 9(10).
                    10 RA-TR-COUNTRY-CODE PIC A(2).
-               05 RA-TR-SUMMARY OCCURS 10 TIMES.
+               05 RA-TR-SUMMARY
+                   OCCURS 1 TO 500 TIMES DEPENDING ON WS-CURRENCY-COUNT.
                    10 RA-TR-CURRENCY PIC A(3).
                    10 RA-TR-DEBIT-SUM PIC 9(6)v9(2).
                    10 RA-TR-CREDIT-SUM PIC 9(6)V9(2).
 
+      *******************************
+           01 WS-GRAND-TOTAL-TABLE.
+               05 WS-GRAND-TOTAL
+                   OCCURS 1 TO 500 TIMES DEPENDING ON WS-CURRENCY-COUNT.
+                   10 GT-CURRENCY PIC A(3).
+                   10 GT-DEBIT-SUM PIC 9(6)V9(2).
+                   10 GT-CREDIT-SUM PIC 9(6)V9(2).
+
       *******************************
            01 WS-COUNTRY-CODE PIC A(2).
+           01 WS-HIGHEST-TR-CL-ID PIC X(3) VALUE SPACES.
+      *******************************
+           01 WS-DATE-FROM PIC 9(8) VALUE 0.
+           01 WS-DATE-TO PIC 9(8) VALUE 99999999.
+      *******************************
+           01 WS-PROCESSING-MODE PIC A(1) VALUE 'S'.
+           01 WS-MULTI-COUNTRY-MODE PIC A(1) VALUE 'N'.
+           01 WS-REPORT-SPLIT-MODE PIC A(1) VALUE 'C'.
+           01 WS-COUNTRY-LIST-COUNT PIC 9(4) VALUE 0.
+           01 WS-COUNTRY-LIST-INDEX PIC 9(4) VALUE 0.
+           01 WS-COUNTRY-LIST-TABLE.
+               05 WS-COUNTRY-LIST-ENTRY PIC A(2)
+                   OCCURS 1 TO 500 TIMES DEPENDING ON
+                       WS-COUNTRY-LIST-COUNT.
+           01 COUNTRIES-LIST-FILE-STATUS PIC X(2).
+           01 WS-RAPORT-FILENAME PIC X(40) VALUE 'report.txt'.
+           01 WS-CSV-RAPORT-FILENAME PIC X(40) VALUE 'report.csv'.
+      *******************************
+           01 WS-OUTPUT-MODE PIC A(1) VALUE 'F'.
+           01 WS-CSV-LINE PIC X(200).
+           01 WS-CSV-DEBIT-AMOUNT PIC 9(6).9(2).
+           01 WS-CSV-CREDIT-AMOUNT PIC 9(6).9(2).
+           01 WS-CSV-TR-AMOUNT PIC 9(6).9(2).
       *******************************
-           01 WS-A PIC 9(2).
+           01 WS-A PIC 9(3).
       *******************************
            01 CLIENT-FILE-STATUS PIC X(2).
            01 WS-CL-RECORD-FOUND PIC A(1) VALUE 'N'.
+           01 WS-CLIENT-PRIMED PIC A(1) VALUE 'N'.
+           01 WS-CLIENT-EOF-FLAG PIC A(1) VALUE 'N'.
+           01 WS-UNMATCHED-LINE PIC X(200).
+           01 WS-REJECT-LINE PIC X(200).
+           01 WS-REJECT-COUNT PIC 9(6) VALUE 0.
+           01 WS-REJECT-REASON PIC X(20) VALUE SPACES.
       *******************************
            01 TRANSACTION-FILE-STATUS PIC X(2).
            01 WS-TR-RECORD-FOUND PIC A(1) VALUE 'N'.
+           01 WS-TRANSACTIONS-EOF PIC A(1) VALUE 'N'.
+           01 WS-CURRENCY-MATCH-FOUND PIC A(1) VALUE 'N'.
+           01 WS-TR-STATE PIC X(4) VALUE SPACES.
+      *******************************
+           01 CHECKPOINT-FILE-STATUS PIC X(2).
+           01 WS-CHECKPOINT-LINE PIC X(200).
+           01 WS-CHECKPOINT-INTERVAL PIC 9(6) VALUE 100.
+           01 WS-TR-RECORD-COUNT PIC 9(8) VALUE 0.
+           01 WS-RESUMING PIC A(1) VALUE 'N'.
+           01 WS-RESUME-CHOICE PIC A(1) VALUE 'N'.
+           01 WS-CHECKPOINT-COUNTRY PIC A(2).
+           01 WS-CHECKPOINT-CL-ID PIC X(3).
+           01 WS-CHECKPOINT-RECORD-COUNT PIC 9(8) VALUE 0.
+           01 WS-CHECKPOINT-WRITE-COUNT PIC 9(8) VALUE 0.
+           01 WS-CHECKPOINT-OUTPUT-MODE PIC A(1).
+           01 WS-CHECKPOINT-DATE-FROM PIC 9(8).
+           01 WS-CHECKPOINT-DATE-TO PIC 9(8).
+           01 WS-PREV-TR-CL-ID PIC X(3) VALUE SPACES.
+           01 WS-CHECKPOINT-EOF PIC A(1) VALUE 'N'.
+           01 WS-SKIP-COUNT PIC 9(8) VALUE 0.
+           01 WS-CKP-REC-TYPE PIC X(3).
+           01 WS-CKP-CURRENCY PIC A(3).
+           01 WS-CKP-DEBIT PIC 9(8).
+           01 WS-CKP-DEBIT-AMT REDEFINES WS-CKP-DEBIT PIC 9(6)V9(2).
+           01 WS-CKP-CREDIT PIC 9(8).
+           01 WS-CKP-CREDIT-AMT REDEFINES WS-CKP-CREDIT PIC 9(6)V9(2).
 
       *******************************
            01 WS-FIRST-REPORT-LINE PIC A(1) VALUE 'Y'.
+           01 RAPORT-FILE-STATUS PIC X(2).
+           01 CSV-RAPORT-FILE-STATUS PIC X(2).
+           01 WS-RESUME-FLAG-THIS-ROW PIC A(1) VALUE 'N'.
+           01 WS-CSV-RESUME-FLAG PIC X(20) VALUE SPACES.
 
       *******************************
            01 WS-HEADER-1.
@@ -119,25 +259,195 @@
                05 HE-TR-CREDIT-SUM PIC 9(6)V9(2).
                05 FILLER PIC X(1) VALUE SPACE. 
                05 HE-TR-CURRENCY-2 PIC A(6).
-               05 FILLER PIC X(3) VALUE ' --'. 
+               05 FILLER PIC X(3) VALUE ' --'.
+
+      *******************************
+           01 WS-HEADER-5.
+               05 FILLER PIC X(6) VALUE '-- '.
+               05 FILLER PIC X(24) VALUE 'COUNTRY GRAND TOTAL FOR '.
+               05 HE-GT-COUNTRY-CODE PIC A(5).
+               05 FILLER PIC X(42) VALUE SPACES.
+               05 FILLER PIC X(3) VALUE ' --'.
+
+      *******************************
+           01 WS-HEADER-6.
+               05 FILLER PIC X(6) VALUE '-- '.
+               05 FILLER PIC X(71) VALUE 'WARNING: totals may be low'.
+               05 FILLER PIC X(3) VALUE ' --'.
 
       *******************************
        PROCEDURE DIVISION.
 
-      *******************************    
+      *******************************
        SHOW-ENTRY-INFO-PARA.
            DISPLAY 'Enter the two-letter country code for which '
            'customers you want to get the report.'.
-       
+
+      *******************************
+       CHECK-FOR-CHECKPOINT-PARA.
+           OPEN INPUT CHECKPOINT
+       IF CHECKPOINT-FILE-STATUS = 35 THEN
+           MOVE 'N' TO WS-RESUMING
+       ELSE
+           READ CHECKPOINT INTO WS-CHECKPOINT-LINE
+           AT END
+               MOVE 'N' TO WS-RESUMING
+               CLOSE CHECKPOINT
+           NOT AT END
+               UNSTRING WS-CHECKPOINT-LINE DELIMITED BY ','
+                   INTO WS-CKP-REC-TYPE WS-CHECKPOINT-COUNTRY
+                       WS-CHECKPOINT-CL-ID WS-CHECKPOINT-RECORD-COUNT
+                       WS-CHECKPOINT-OUTPUT-MODE
+                       WS-CHECKPOINT-DATE-FROM WS-CHECKPOINT-DATE-TO
+               DISPLAY 'Checkpoint found for country '
+                   WS-CHECKPOINT-COUNTRY ' at client '
+                   WS-CHECKPOINT-CL-ID ', record '
+                   WS-CHECKPOINT-RECORD-COUNT '. Resume from there? '
+                   '(Y/N)'
+               ACCEPT WS-RESUME-CHOICE
+               MOVE FUNCTION UPPER-CASE(WS-RESUME-CHOICE)
+                   TO WS-RESUME-CHOICE
+           IF WS-RESUME-CHOICE = 'Y' THEN
+               MOVE 'Y' TO WS-RESUMING
+               MOVE WS-CHECKPOINT-COUNTRY TO WS-COUNTRY-CODE
+               MOVE WS-CHECKPOINT-OUTPUT-MODE TO WS-OUTPUT-MODE
+               MOVE WS-CHECKPOINT-DATE-FROM TO WS-DATE-FROM
+               MOVE WS-CHECKPOINT-DATE-TO TO WS-DATE-TO
+           ELSE
+               MOVE 'N' TO WS-RESUMING
+               CLOSE CHECKPOINT
+           END-IF
+           END-READ
+       END-IF.
+
+      *******************************
+       READ-PROCESSING-MODE-PARA.
+       IF WS-RESUMING = 'N' THEN
+           DISPLAY 'Process a single country (S) or every code '
+           'listed in countries-list.txt (L)?'
+           ACCEPT WS-PROCESSING-MODE
+           MOVE FUNCTION UPPER-CASE(WS-PROCESSING-MODE)
+               TO WS-PROCESSING-MODE
+       IF NOT (WS-PROCESSING-MODE = 'S' OR WS-PROCESSING-MODE = 'L')
+       THEN
+           DISPLAY 'Invalid option! Enter S or L.'
+           PERFORM READ-PROCESSING-MODE-PARA
+       END-IF
+       IF WS-PROCESSING-MODE = 'L' THEN
+           MOVE 'Y' TO WS-MULTI-COUNTRY-MODE
+           PERFORM READ-COUNTRIES-LIST-PARA
+       END-IF
+       END-IF.
+
       *******************************
        READ-COUNTRY-CODE-PARA.
+       IF WS-MULTI-COUNTRY-MODE = 'Y' THEN
+           MOVE 1 TO WS-COUNTRY-LIST-INDEX
+           MOVE WS-COUNTRY-LIST-ENTRY(1) TO WS-COUNTRY-CODE
+       ELSE
+       IF WS-RESUMING = 'Y' THEN
+           CONTINUE
+       ELSE
            ACCEPT WS-COUNTRY-CODE
        IF NOT FUNCTION LENGTH(FUNCTION TRIM(WS-COUNTRY-CODE)) = 2 THEN
            DISPLAY 'The country code provided is invalid! Enter '
            'the two-letter country code again.'
            PERFORM READ-COUNTRY-CODE-PARA
+       END-IF
+           MOVE FUNCTION UPPER-CASE(WS-COUNTRY-CODE) TO WS-COUNTRY-CODE
+       END-IF
        END-IF.
-           MOVE FUNCTION UPPER-CASE(WS-COUNTRY-CODE) TO WS-COUNTRY-CODE.
+
+      *******************************
+       READ-DATE-RANGE-PARA.
+       IF WS-RESUMING = 'Y' THEN
+           CONTINUE
+       ELSE
+           DISPLAY 'Enter the report period as a date range.'
+           DISPLAY 'From date (YYYYMMDD), or 00000000 for no lower '
+           'bound:'
+           ACCEPT WS-DATE-FROM
+           DISPLAY 'To date (YYYYMMDD), or 99999999 for no upper '
+           'bound:'
+           ACCEPT WS-DATE-TO
+       END-IF.
+
+      *******************************
+       READ-OUTPUT-MODE-PARA.
+       IF WS-RESUMING = 'Y' THEN
+           CONTINUE
+       ELSE
+           DISPLAY 'Enter the output mode: F for fixed-width RAPORT, '
+           'C for comma-delimited CSV.'
+           ACCEPT WS-OUTPUT-MODE
+           MOVE FUNCTION UPPER-CASE(WS-OUTPUT-MODE) TO WS-OUTPUT-MODE
+       IF NOT (WS-OUTPUT-MODE = 'F' OR WS-OUTPUT-MODE = 'C') THEN
+           DISPLAY 'The output mode provided is invalid! Enter '
+           'F or C.'
+           PERFORM READ-OUTPUT-MODE-PARA
+       END-IF
+       END-IF.
+
+      *******************************
+       READ-REPORT-SPLIT-MODE-PARA.
+       IF WS-MULTI-COUNTRY-MODE = 'Y' THEN
+           DISPLAY 'Write one combined report (C) or one report '
+           'per country (S)?'
+           ACCEPT WS-REPORT-SPLIT-MODE
+           MOVE FUNCTION UPPER-CASE(WS-REPORT-SPLIT-MODE)
+               TO WS-REPORT-SPLIT-MODE
+       IF NOT (WS-REPORT-SPLIT-MODE = 'C' OR WS-REPORT-SPLIT-MODE = 'S')
+       THEN
+           DISPLAY 'Invalid option! Enter C or S.'
+           PERFORM READ-REPORT-SPLIT-MODE-PARA
+       END-IF
+       END-IF.
+
+      *******************************
+       OPEN-CURRENCY-PARA.
+           OPEN INPUT CURR-MASTER.
+       IF CURRENCY-FILE-STATUS = 35 THEN
+           DISPLAY "Currency master file doesn't exist."
+           PERFORM CLOSE-CURRENCY-PARA
+       END-IF.
+           PERFORM READ-CURRENCY-NEXT-PARA UNTIL CURRENCY-FILE-STATUS
+               = '10'.
+           CLOSE CURR-MASTER.
+       IF WS-CURRENCY-COUNT = 0 THEN
+           DISPLAY 'Currency master file has no currencies defined.'
+           PERFORM CLOSE-CURRENCY-PARA
+       END-IF.
+           PERFORM INIT-GRAND-TOTAL-PARA.
+       IF WS-RESUMING = 'Y' THEN
+           PERFORM RESTORE-CHECKPOINT-TOTALS-PARA
+       END-IF.
+           OPEN OUTPUT UNMATCHED-TR.
+           OPEN OUTPUT REJECT-TR.
+           OPEN OUTPUT BAD-NIP.
+
+      *******************************
+       BEGIN-COUNTRY-PROCESSING-PARA.
+       IF WS-MULTI-COUNTRY-MODE = 'Y' AND WS-REPORT-SPLIT-MODE = 'S'
+       THEN
+           MOVE SPACES TO WS-RAPORT-FILENAME
+           MOVE SPACES TO WS-CSV-RAPORT-FILENAME
+           STRING 'report-' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-COUNTRY-CODE) DELIMITED BY SIZE
+               '.txt' DELIMITED BY SIZE
+               INTO WS-RAPORT-FILENAME
+           STRING 'report-' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-COUNTRY-CODE) DELIMITED BY SIZE
+               '.csv' DELIMITED BY SIZE
+               INTO WS-CSV-RAPORT-FILENAME
+       END-IF.
+           PERFORM OPEN-CLIENT-PARA.
+           PERFORM OPEN-TRANSACTION-PARA.
+       IF WS-MULTI-COUNTRY-MODE = 'N' OR WS-REPORT-SPLIT-MODE = 'S'
+           OR WS-COUNTRY-LIST-INDEX = 1
+       THEN
+           PERFORM OPEN-RAPORT-PARA
+       END-IF.
+           PERFORM READ-TRANSACTION-FIRST-PARA.
 
       *******************************
        OPEN-CLIENT-PARA.
@@ -155,152 +465,592 @@
        END-IF.
       *******************************
        OPEN-RAPORT-PARA.
-       OPEN OUTPUT RAPORT.
+       IF WS-RESUMING = 'Y' THEN
+           MOVE 'N' TO WS-FIRST-REPORT-LINE
+       IF WS-OUTPUT-MODE = 'C' THEN
+           OPEN EXTEND CSV-RAPORT
+       IF CSV-RAPORT-FILE-STATUS = 35 THEN
+           MOVE 'Y' TO WS-FIRST-REPORT-LINE
+           OPEN OUTPUT CSV-RAPORT
+       END-IF
+       ELSE
+           OPEN EXTEND RAPORT
+       IF RAPORT-FILE-STATUS = 35 THEN
+           MOVE 'Y' TO WS-FIRST-REPORT-LINE
+           OPEN OUTPUT RAPORT
+       END-IF
+       END-IF
+       ELSE
+       IF WS-OUTPUT-MODE = 'C' THEN
+           OPEN OUTPUT CSV-RAPORT
+       ELSE
+           OPEN OUTPUT RAPORT
+       END-IF
+       END-IF.
 
       *******************************
        READ-TRANSACTION-FIRST-PARA.
+       IF WS-RESUMING = 'Y' THEN
+           PERFORM SKIP-TO-CHECKPOINT-PARA
+           MOVE WS-CHECKPOINT-RECORD-COUNT TO WS-TR-RECORD-COUNT
+       END-IF.
            READ TRANSACTION INTO WS-TRANSACTION
            AT END DISPLAY 'Transactions dataset is empty.'
            PERFORM CLOSE-TRANSACTION-PARA
-           NOT AT END PERFORM READ-TRANSACTION-CHECK-PARA.
+           NOT AT END
+       IF WS-TR-CL-ID = SPACES THEN
+           PERFORM READ-TRANSACTION-NEXT-PARA
+       ELSE
+           ADD 1 TO WS-TR-RECORD-COUNT
+           PERFORM READ-TRANSACTION-CHECK-PARA
+       END-IF.
       *******************************
        READ-TRANSACTION-CHECK-PARA.
+           MOVE 'CHK' TO WS-TR-STATE
+           PERFORM TR-DRIVE-PARA.
+      *******************************
+       READ-TRANSACTION-NEXT-PARA.
+           MOVE 'NXT' TO WS-TR-STATE
+           PERFORM TR-DRIVE-PARA.
+      *******************************
+       TR-DRIVE-PARA.
+           PERFORM UNTIL WS-TR-STATE = 'DONE'
+               EVALUATE WS-TR-STATE
+                   WHEN 'CHK'
+                       PERFORM TR-CHECK-BODY-PARA
+                   WHEN 'NXT'
+                       PERFORM TR-NEXT-BODY-PARA
+               END-EVALUATE
+           END-PERFORM.
+      *******************************
+       TR-CHECK-BODY-PARA.
        IF NOT WS-COUNTRY-CODE = FUNCTION UPPER-CASE(TR-COUNTRY-CODE)
-       THEN 
-           PERFORM READ-TRANSACTION-NEXT-PARA
+       THEN
+           MOVE 'NXT' TO WS-TR-STATE
        ELSE
-       IF WS-CL-RECORD-FOUND = 'N' THEN
+       IF WS-TR-CL-ID < WS-HIGHEST-TR-CL-ID THEN
+           PERFORM ABORT-UNSORTED-TRANSACTIONS-PARA
+       ELSE
+           MOVE WS-TR-CL-ID TO WS-HIGHEST-TR-CL-ID
+       IF WS-CLIENT-EOF-FLAG = 'Y' THEN
+           PERFORM WRITE-UNMATCHED-TRANSACTION-PARA
+           MOVE 'NXT' TO WS-TR-STATE
+       ELSE
+       IF WS-CLIENT-PRIMED = 'N' THEN
            PERFORM READ-CLIENT-FIRST-PARA
+           MOVE 'DONE' TO WS-TR-STATE
+       ELSE
+       IF WS-CL-RECORD-FOUND = 'N' THEN
+           PERFORM READ-CLIENT-CHECK-PARA
+           MOVE 'DONE' TO WS-TR-STATE
        ELSE
            MOVE 'Y' TO WS-TR-RECORD-FOUND
        IF WS-TR-CL-ID = WS-CL-ID THEN
-       IF FUNCTION UPPER-CASE(WS-TR-TYPE) = 'D' OR FUNCTION 
+       IF FUNCTION UPPER-CASE(WS-TR-TYPE) = 'D' OR FUNCTION
        UPPER-CASE(WS-TR-TYPE) = 'K' THEN
-       PERFORM VARYING WS-A FROM 1 BY 1 UNTIL WS-A = 11
-       IF RA-TR-CURRENCY(WS-A) = FUNCTION UPPER-CASE(WS-TR-CURRENCY) 
+       MOVE 'N' TO WS-CURRENCY-MATCH-FOUND
+       PERFORM VARYING WS-A FROM 1 BY 1 UNTIL WS-A > WS-CURRENCY-COUNT
+       IF RA-TR-CURRENCY(WS-A) = FUNCTION UPPER-CASE(WS-TR-CURRENCY)
        THEN
+       MOVE 'Y' TO WS-CURRENCY-MATCH-FOUND
+       IF WS-TR-DATE = SPACES OR
+          (WS-TR-DATE >= WS-DATE-FROM AND WS-TR-DATE <= WS-DATE-TO) THEN
        IF FUNCTION UPPER-CASE(WS-TR-TYPE) = 'D'
-       ADD WS-TR-AMOUNT RA-TR-DEBIT-SUM(WS-A) TO RA-TR-DEBIT-SUM(WS-A)
-       PERFORM READ-TRANSACTION-NEXT-PARA
+       ADD WS-TR-AMOUNT TO RA-TR-DEBIT-SUM(WS-A)
+       ADD WS-TR-AMOUNT TO GT-DEBIT-SUM(WS-A)
        END-IF
        IF FUNCTION UPPER-CASE(WS-TR-TYPE) = 'K'
-       ADD WS-TR-AMOUNT RA-TR-CREDIT-SUM(WS-A) TO RA-TR-CREDIT-SUM(WS-A)
-       PERFORM READ-TRANSACTION-NEXT-PARA
+       ADD WS-TR-AMOUNT TO RA-TR-CREDIT-SUM(WS-A)
+       ADD WS-TR-AMOUNT TO GT-CREDIT-SUM(WS-A)
+       END-IF
        END-IF
        END-IF
        END-PERFORM
-       PERFORM READ-TRANSACTION-NEXT-PARA
+       IF WS-CURRENCY-MATCH-FOUND = 'N' THEN
+           MOVE 'CURRENCY MISMATCH' TO WS-REJECT-REASON
+           PERFORM WRITE-REJECT-TRANSACTION-PARA
+       END-IF
+       MOVE 'NXT' TO WS-TR-STATE
        ELSE
-           PERFORM READ-TRANSACTION-NEXT-PARA
+           MOVE 'INVALID TYPE' TO WS-REJECT-REASON
+           PERFORM WRITE-REJECT-TRANSACTION-PARA
+           MOVE 'NXT' TO WS-TR-STATE
        END-IF
        ELSE
-           PERFORM SAVE-RAPORT-NEXT-LINE-PARA                
+           PERFORM SAVE-RAPORT-NEXT-LINE-PARA
+           MOVE 'DONE' TO WS-TR-STATE
+       END-IF
+       END-IF
+       END-IF
        END-IF
        END-IF
        END-IF.
       *******************************
-       READ-TRANSACTION-NEXT-PARA.
+       TR-NEXT-BODY-PARA.
+       IF NOT WS-TR-CL-ID = SPACES THEN
+           MOVE WS-TR-CL-ID TO WS-PREV-TR-CL-ID
+       END-IF.
            READ TRANSACTION INTO WS-TRANSACTION
-           AT END 
-       IF WS-TR-RECORD-FOUND = 'Y' AND WS-CL-RECORD-FOUND = 'Y' THEN 
+           AT END
+       MOVE 'Y' TO WS-TRANSACTIONS-EOF
+       IF WS-CL-RECORD-FOUND = 'Y' THEN
            PERFORM SAVE-RAPORT-NEXT-LINE-PARA
        ELSE
-           DISPLAY 'Transaction not found.'
+           PERFORM PRINT-GRAND-TOTAL-PARA
            PERFORM CLOSE-TRANSACTION-PARA
        END-IF
-           NOT AT END PERFORM READ-TRANSACTION-CHECK-PARA.
-       
+       MOVE 'DONE' TO WS-TR-STATE
+           NOT AT END
+       IF WS-TR-CL-ID = SPACES THEN
+           MOVE 'NXT' TO WS-TR-STATE
+       ELSE
+       ADD 1 TO WS-TR-RECORD-COUNT
+       IF FUNCTION MOD(WS-TR-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+       THEN
+           PERFORM WRITE-CHECKPOINT-PARA
+       END-IF
+           MOVE 'CHK' TO WS-TR-STATE
+       END-IF.
+
       *******************************
        READ-CLIENT-FIRST-PARA.
            READ CLIENT INTO WS-CLIENT
            AT END DISPLAY 'Client dataset is empty.'
-           PERFORM CLOSE-TRANSACTION-PARA
-           NOT AT END PERFORM READ-CLIENT-CHECK-PARA.
+           MOVE 'Y' TO WS-CLIENT-PRIMED
+           MOVE 'Y' TO WS-CLIENT-EOF-FLAG
+           PERFORM WRITE-UNMATCHED-TRANSACTION-PARA
+           PERFORM READ-TRANSACTION-NEXT-PARA
+           NOT AT END
+           PERFORM VALIDATE-CLIENT-NIP-PARA
+       IF WS-NIP-VALID = 'N' THEN
+           PERFORM WRITE-BAD-NIP-PARA
+           PERFORM READ-CLIENT-FIRST-PARA
+       ELSE
+           MOVE 'Y' TO WS-CLIENT-PRIMED
+           PERFORM READ-CLIENT-CHECK-PARA
+       END-IF.
       *******************************
        READ-CLIENT-CHECK-PARA.
-       IF NOT WS-CL-ID = WS-TR-CL-ID THEN
+       IF WS-CL-ID < WS-TR-CL-ID THEN
            PERFORM READ-CLIENT-NEXT-PARA
-       ELSE 
+       ELSE
+       IF WS-CL-ID > WS-TR-CL-ID THEN
+           PERFORM WRITE-UNMATCHED-TRANSACTION-PARA
+           PERFORM READ-TRANSACTION-NEXT-PARA
+       ELSE
            MOVE 'Y' TO WS-CL-RECORD-FOUND
            MOVE WS-CL-ID TO RA-CL-ID
            MOVE WS-CL-NAME TO RA-CL-NAME
            MOVE WS-CL-ADDRESS TO RA-CL-ADDRESS
            MOVE WS-CL-NIP TO RA-CL-NIP
            MOVE WS-TR-COUNTRY-CODE TO RA-TR-COUNTRY-CODE
-       PERFORM VARYING WS-A FROM 1 BY 1 UNTIL WS-A = 11
-           INITIALIZE RA-TR-SUMMARY(WS-A) REPLACING 
+       PERFORM VARYING WS-A FROM 1 BY 1 UNTIL WS-A > WS-CURRENCY-COUNT
+           INITIALIZE RA-TR-SUMMARY(WS-A) REPLACING
                NUMERIC BY ZEROES
                ALPHABETIC BY SPACES
+           MOVE WS-CURRENCY-ENTRY(WS-A) TO RA-TR-CURRENCY(WS-A)
        END-PERFORM
-           MOVE 'EUR' TO RA-TR-CURRENCY(1)
-           MOVE 'USD' TO RA-TR-CURRENCY(2)
-           MOVE 'AUD' TO RA-TR-CURRENCY(3)
-           MOVE 'BIF' TO RA-TR-CURRENCY(4)
-           MOVE 'CAD' TO RA-TR-CURRENCY(5)
-           MOVE 'CNY' TO RA-TR-CURRENCY(6)
-           MOVE 'CZK' TO RA-TR-CURRENCY(7)
-           MOVE 'JPY' TO RA-TR-CURRENCY(8)
-           MOVE 'PLN' TO RA-TR-CURRENCY(9)
-           MOVE 'SEK' TO RA-TR-CURRENCY(10)
            PERFORM READ-TRANSACTION-CHECK-PARA
+       END-IF
        END-IF.
       *******************************
        READ-CLIENT-NEXT-PARA.
            READ CLIENT INTO WS-CLIENT
-           AT END PERFORM CLOSE-TRANSACTION-PARA
-           NOT AT END PERFORM READ-CLIENT-CHECK-PARA.
+           AT END
+           MOVE 'Y' TO WS-CLIENT-EOF-FLAG
+           PERFORM WRITE-UNMATCHED-TRANSACTION-PARA
+           PERFORM READ-TRANSACTION-NEXT-PARA
+           NOT AT END
+           PERFORM VALIDATE-CLIENT-NIP-PARA
+       IF WS-NIP-VALID = 'N' THEN
+           PERFORM WRITE-BAD-NIP-PARA
+           PERFORM READ-CLIENT-NEXT-PARA
+       ELSE
+           PERFORM READ-CLIENT-CHECK-PARA
+       END-IF.
+
+      *******************************
+       READ-CURRENCY-NEXT-PARA.
+           READ CURR-MASTER INTO CURRENCY-FILE
+           AT END CONTINUE
+           NOT AT END
+               ADD 1 TO WS-CURRENCY-COUNT
+               MOVE FUNCTION UPPER-CASE(CUR-CODE)
+                   TO WS-CURRENCY-ENTRY(WS-CURRENCY-COUNT)
+       END-READ.
+
+      *******************************
+       INIT-GRAND-TOTAL-PARA.
+       PERFORM VARYING WS-A FROM 1 BY 1 UNTIL WS-A > WS-CURRENCY-COUNT
+           INITIALIZE WS-GRAND-TOTAL(WS-A) REPLACING
+               NUMERIC BY ZEROES
+               ALPHABETIC BY SPACES
+           MOVE WS-CURRENCY-ENTRY(WS-A) TO GT-CURRENCY(WS-A)
+       END-PERFORM.
+
+      *******************************
+       RESTORE-CHECKPOINT-TOTALS-PARA.
+           MOVE 'N' TO WS-CHECKPOINT-EOF
+           PERFORM UNTIL WS-CHECKPOINT-EOF = 'Y'
+               READ CHECKPOINT INTO WS-CHECKPOINT-LINE
+               AT END MOVE 'Y' TO WS-CHECKPOINT-EOF
+               NOT AT END
+                   UNSTRING WS-CHECKPOINT-LINE DELIMITED BY ','
+                       INTO WS-CKP-REC-TYPE WS-CKP-CURRENCY
+                           WS-CKP-DEBIT WS-CKP-CREDIT
+               PERFORM VARYING WS-A FROM 1 BY 1
+                       UNTIL WS-A > WS-CURRENCY-COUNT
+                   IF GT-CURRENCY(WS-A) = WS-CKP-CURRENCY THEN
+                       MOVE WS-CKP-DEBIT-AMT TO GT-DEBIT-SUM(WS-A)
+                       MOVE WS-CKP-CREDIT-AMT TO GT-CREDIT-SUM(WS-A)
+                   END-IF
+               END-PERFORM
+               END-READ
+           END-PERFORM
+           CLOSE CHECKPOINT
+           MOVE WS-CHECKPOINT-RECORD-COUNT TO WS-TR-RECORD-COUNT.
+
+      *******************************
+       SKIP-TO-CHECKPOINT-PARA.
+           PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+                   UNTIL WS-SKIP-COUNT > WS-CHECKPOINT-RECORD-COUNT
+               READ TRANSACTION INTO WS-TRANSACTION
+               AT END CONTINUE
+           END-PERFORM.
+           MOVE WS-CHECKPOINT-CL-ID TO WS-HIGHEST-TR-CL-ID.
+
+      *******************************
+       WRITE-CHECKPOINT-PARA.
+           COMPUTE WS-CHECKPOINT-WRITE-COUNT = WS-TR-RECORD-COUNT - 1
+           MOVE SPACES TO WS-CHECKPOINT-LINE
+           STRING 'POS' DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-COUNTRY-CODE DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-PREV-TR-CL-ID DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-CHECKPOINT-WRITE-COUNT DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-OUTPUT-MODE DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-DATE-FROM DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-DATE-TO DELIMITED BY SIZE
+               INTO WS-CHECKPOINT-LINE
+           OPEN OUTPUT CHECKPOINT
+           WRITE CHECKPOINT-FILE FROM WS-CHECKPOINT-LINE
+           PERFORM VARYING WS-A FROM 1 BY 1
+                   UNTIL WS-A > WS-CURRENCY-COUNT
+               MOVE SPACES TO WS-CHECKPOINT-LINE
+               STRING 'TOT' DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   GT-CURRENCY(WS-A) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   GT-DEBIT-SUM(WS-A) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   GT-CREDIT-SUM(WS-A) DELIMITED BY SIZE
+                   INTO WS-CHECKPOINT-LINE
+               WRITE CHECKPOINT-FILE FROM WS-CHECKPOINT-LINE
+           END-PERFORM
+           CLOSE CHECKPOINT.
+
+      *******************************
+       READ-COUNTRIES-LIST-PARA.
+           OPEN INPUT COUNTRIES-LIST.
+       IF COUNTRIES-LIST-FILE-STATUS = 35 THEN
+           DISPLAY 'Countries list file does not exist. Falling '
+           'back to single-country mode.'
+           MOVE 'N' TO WS-MULTI-COUNTRY-MODE
+           MOVE 'S' TO WS-PROCESSING-MODE
+       ELSE
+           PERFORM READ-COUNTRIES-LIST-NEXT-PARA
+               UNTIL COUNTRIES-LIST-FILE-STATUS = '10'
+           CLOSE COUNTRIES-LIST
+       IF WS-COUNTRY-LIST-COUNT = 0 THEN
+           DISPLAY 'Countries list file has no entries. Falling '
+           'back to single-country mode.'
+           MOVE 'N' TO WS-MULTI-COUNTRY-MODE
+           MOVE 'S' TO WS-PROCESSING-MODE
+       END-IF
+       END-IF.
+      *******************************
+       READ-COUNTRIES-LIST-NEXT-PARA.
+           READ COUNTRIES-LIST INTO COUNTRIES-LIST-REC
+           AT END CONTINUE
+           NOT AT END
+               ADD 1 TO WS-COUNTRY-LIST-COUNT
+               MOVE FUNCTION UPPER-CASE(CTL-COUNTRY-CODE)
+                   TO WS-COUNTRY-LIST-ENTRY(WS-COUNTRY-LIST-COUNT)
+       END-READ.
+      *******************************
+       RESET-COUNTRY-STATE-PARA.
+           MOVE 'N' TO WS-CL-RECORD-FOUND
+           MOVE 'N' TO WS-TR-RECORD-FOUND
+           MOVE 'N' TO WS-CLIENT-PRIMED
+           MOVE 'N' TO WS-CLIENT-EOF-FLAG
+           MOVE 'N' TO WS-TRANSACTIONS-EOF
+           MOVE 0 TO WS-TR-RECORD-COUNT
+           MOVE SPACES TO WS-HIGHEST-TR-CL-ID.
+       IF WS-REPORT-SPLIT-MODE = 'S' THEN
+           MOVE 'Y' TO WS-FIRST-REPORT-LINE
+       END-IF.
+           PERFORM INIT-GRAND-TOTAL-PARA.
+
+      *******************************
+       PRINT-GRAND-TOTAL-PARA.
+       IF WS-FIRST-REPORT-LINE = 'N' THEN
+       IF WS-OUTPUT-MODE = 'C' THEN
+           PERFORM WRITE-CSV-GRAND-TOTAL-PARA
+       ELSE
+           PERFORM WRITE-FIXED-GRAND-TOTAL-PARA
+       END-IF
+       END-IF.
+      *******************************
+       WRITE-FIXED-GRAND-TOTAL-PARA.
+           MOVE WS-COUNTRY-CODE TO HE-GT-COUNTRY-CODE
+           WRITE RAPORT-FILE FROM WS-HEADER-5 AFTER ADVANCING 1 LINE
+       PERFORM VARYING WS-A FROM 1 BY 1 UNTIL WS-A > WS-CURRENCY-COUNT
+           MOVE GT-CURRENCY(WS-A) TO HE-TR-CURRENCY-1
+           MOVE GT-CURRENCY(WS-A) TO HE-TR-CURRENCY-2
+           MOVE GT-DEBIT-SUM(WS-A) TO HE-TR-DEBIT-SUM
+           MOVE GT-CREDIT-SUM(WS-A) TO HE-TR-CREDIT-SUM
+           WRITE RAPORT-FILE FROM WS-HEADER-4 AFTER ADVANCING 1 LINE
+       END-PERFORM
+           WRITE RAPORT-FILE FROM WS-HEADER-1 AFTER ADVANCING 1 LINE.
+      *******************************
+       WRITE-CSV-GRAND-TOTAL-PARA.
+       PERFORM VARYING WS-A FROM 1 BY 1 UNTIL WS-A > WS-CURRENCY-COUNT
+           MOVE SPACES TO WS-CSV-LINE
+           MOVE GT-DEBIT-SUM(WS-A) TO WS-CSV-DEBIT-AMOUNT
+           MOVE GT-CREDIT-SUM(WS-A) TO WS-CSV-CREDIT-AMOUNT
+           STRING
+               'TOTAL' DELIMITED BY SIZE
+               ',,,' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-COUNTRY-CODE) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(GT-CURRENCY(WS-A)) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-CSV-DEBIT-AMOUNT DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-CSV-CREDIT-AMOUNT DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           WRITE CSV-RAPORT-FILE FROM WS-CSV-LINE
+       END-PERFORM.
 
       *******************************
        SAVE-RAPORT-NEXT-LINE-PARA.
+       IF WS-RESUMING = 'Y' THEN
+           MOVE 'Y' TO WS-RESUME-FLAG-THIS-ROW
+           MOVE 'N' TO WS-RESUMING
+       ELSE
+           MOVE 'N' TO WS-RESUME-FLAG-THIS-ROW
+       END-IF.
+       IF WS-OUTPUT-MODE = 'C' THEN
+           PERFORM WRITE-CSV-RAPORT-LINES-PARA
+       ELSE
+           PERFORM WRITE-FIXED-RAPORT-LINES-PARA
+       END-IF
+           MOVE 'N' TO WS-CL-RECORD-FOUND.
+       IF WS-TRANSACTIONS-EOF = 'Y' THEN
+           PERFORM PRINT-GRAND-TOTAL-PARA
+           PERFORM CLOSE-TRANSACTION-PARA
+       ELSE
+           PERFORM READ-CLIENT-NEXT-PARA
+       END-IF.
+
+      *******************************
+       WRITE-FIXED-RAPORT-LINES-PARA.
        IF WS-FIRST-REPORT-LINE = 'Y' THEN
            MOVE 'N' TO WS-FIRST-REPORT-LINE
            WRITE RAPORT-FILE FROM WS-HEADER-1
            WRITE RAPORT-FILE FROM WS-HEADER-2 AFTER ADVANCING 1 LINE
            WRITE RAPORT-FILE FROM WS-HEADER-1 AFTER ADVANCING 1 LINE
+       END-IF
            MOVE RA-CL-ID TO HE-CL-ID
            MOVE RA-CL-NAME TO HE-CL-NAME
            MOVE RA-CL-ADDRESS TO HE-CL-ADDRESS
            MOVE RA-CL-NIP TO HE-CL-NIP
            MOVE RA-TR-COUNTRY-CODE TO HE-TR-COUNTRY-CODE
            WRITE RAPORT-FILE FROM WS-HEADER-3 AFTER ADVANCING 1 LINE
-       PERFORM VARYING WS-A FROM 1 BY 1 UNTIL WS-A = 11
-           MOVE RA-TR-CURRENCY(WS-A) TO HE-TR-CURRENCY-1
-           MOVE RA-TR-CURRENCY(WS-A) TO HE-TR-CURRENCY-2
-           MOVE RA-TR-DEBIT-SUM(WS-A) TO HE-TR-DEBIT-SUM
-           MOVE RA-TR-CREDIT-SUM(WS-A) TO HE-TR-CREDIT-SUM
-           WRITE RAPORT-FILE FROM WS-HEADER-4 AFTER ADVANCING 1 LINE
-       END-PERFORM
-           WRITE RAPORT-FILE FROM WS-HEADER-1 AFTER ADVANCING 1 LINE
-           END-WRITE
-       ELSE
-           MOVE RA-CL-ID TO HE-CL-ID
-           MOVE RA-CL-NAME TO HE-CL-NAME
-           MOVE RA-CL-ADDRESS TO HE-CL-ADDRESS
-           MOVE RA-CL-NIP TO HE-CL-NIP
-           MOVE RA-TR-COUNTRY-CODE TO HE-TR-COUNTRY-CODE
-           WRITE RAPORT-FILE FROM WS-HEADER-3 AFTER ADVANCING 1 LINE
-       PERFORM VARYING WS-A FROM 1 BY 1 UNTIL WS-A = 11
+       PERFORM VARYING WS-A FROM 1 BY 1 UNTIL WS-A > WS-CURRENCY-COUNT
            MOVE RA-TR-CURRENCY(WS-A) TO HE-TR-CURRENCY-1
            MOVE RA-TR-CURRENCY(WS-A) TO HE-TR-CURRENCY-2
            MOVE RA-TR-DEBIT-SUM(WS-A) TO HE-TR-DEBIT-SUM
            MOVE RA-TR-CREDIT-SUM(WS-A) TO HE-TR-CREDIT-SUM
            WRITE RAPORT-FILE FROM WS-HEADER-4 AFTER ADVANCING 1 LINE
        END-PERFORM
+       IF WS-RESUME-FLAG-THIS-ROW = 'Y' THEN
+           WRITE RAPORT-FILE FROM WS-HEADER-6 AFTER ADVANCING 1 LINE
+       END-IF
            WRITE RAPORT-FILE FROM WS-HEADER-1 AFTER ADVANCING 1 LINE
-           END-WRITE
+           END-WRITE.
+
+      *******************************
+       WRITE-CSV-RAPORT-LINES-PARA.
+       IF WS-FIRST-REPORT-LINE = 'Y' THEN
+           MOVE 'N' TO WS-FIRST-REPORT-LINE
+           MOVE SPACES TO WS-CSV-LINE
+           STRING 'Client ID,Name,NIP,Country,Currency,Debit,Credit,'
+               'Note' DELIMITED BY SIZE INTO WS-CSV-LINE
+           WRITE CSV-RAPORT-FILE FROM WS-CSV-LINE
        END-IF
-           MOVE 'N' TO WS-CL-RECORD-FOUND.
-       PERFORM READ-CLIENT-NEXT-PARA.
+           MOVE SPACES TO WS-CSV-RESUME-FLAG
+       IF WS-RESUME-FLAG-THIS-ROW = 'Y' THEN
+           MOVE 'RESUMED-MAY-BE-LOW' TO WS-CSV-RESUME-FLAG
+       END-IF
+       PERFORM VARYING WS-A FROM 1 BY 1 UNTIL WS-A > WS-CURRENCY-COUNT
+           MOVE SPACES TO WS-CSV-LINE
+           MOVE RA-TR-DEBIT-SUM(WS-A) TO WS-CSV-DEBIT-AMOUNT
+           MOVE RA-TR-CREDIT-SUM(WS-A) TO WS-CSV-CREDIT-AMOUNT
+           STRING
+               RA-CL-ID DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(RA-CL-NAME) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               RA-CL-NIP DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(RA-TR-COUNTRY-CODE) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(RA-TR-CURRENCY(WS-A)) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-CSV-DEBIT-AMOUNT DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-CSV-CREDIT-AMOUNT DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-RESUME-FLAG) DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           WRITE CSV-RAPORT-FILE FROM WS-CSV-LINE
+       END-PERFORM.
+
+      *******************************
+       WRITE-UNMATCHED-TRANSACTION-PARA.
+           MOVE SPACES TO WS-UNMATCHED-LINE
+           MOVE WS-TR-AMOUNT TO WS-CSV-TR-AMOUNT
+           STRING
+               FUNCTION TRIM(WS-TR-COUNTRY-CODE) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TR-CL-ID) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TR-CURRENCY) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TR-TYPE) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-CSV-TR-AMOUNT DELIMITED BY SIZE
+               INTO WS-UNMATCHED-LINE
+           WRITE UNMATCHED-TR-FILE FROM WS-UNMATCHED-LINE.
+
+      *******************************
+       WRITE-REJECT-TRANSACTION-PARA.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE SPACES TO WS-REJECT-LINE
+           MOVE WS-TR-AMOUNT TO WS-CSV-TR-AMOUNT
+           STRING
+               FUNCTION TRIM(WS-TR-COUNTRY-CODE) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TR-CL-ID) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TR-CURRENCY) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TR-TYPE) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-CSV-TR-AMOUNT DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-REJECT-REASON) DELIMITED BY SIZE
+               INTO WS-REJECT-LINE
+           WRITE REJECT-TR-FILE FROM WS-REJECT-LINE.
+
+      *******************************
+       WRITE-BAD-NIP-PARA.
+       IF WS-MULTI-COUNTRY-MODE = 'N' OR WS-COUNTRY-LIST-INDEX = 1 THEN
+           MOVE SPACES TO WS-BAD-NIP-LINE
+           STRING
+               WS-CL-ID DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CL-NAME) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-CL-NIP DELIMITED BY SIZE
+               INTO WS-BAD-NIP-LINE
+           WRITE BAD-NIP-FILE FROM WS-BAD-NIP-LINE
+       END-IF.
+
+      *******************************
+       VALIDATE-CLIENT-NIP-PARA.
+           MOVE 'Y' TO WS-NIP-VALID
+           MOVE 0 TO WS-NIP-CHECKSUM
+           PERFORM VARYING WS-A FROM 1 BY 1 UNTIL WS-A > 9
+               COMPUTE WS-NIP-CHECKSUM = WS-NIP-CHECKSUM +
+                   WS-CL-NIP-DIGIT(WS-A) * WS-NIP-WEIGHT(WS-A)
+           END-PERFORM
+           DIVIDE WS-NIP-CHECKSUM BY 11 GIVING WS-NIP-QUOTIENT
+               REMAINDER WS-NIP-REMAINDER
+       IF WS-NIP-REMAINDER = 10 OR
+           NOT WS-NIP-REMAINDER = WS-CL-NIP-DIGIT(10)
+       THEN
+           MOVE 'N' TO WS-NIP-VALID
+       END-IF.
 
       *******************************
        CLOSE-TRANSACTION-PARA.
        CLOSE CLIENT.
        CLOSE TRANSACTION.
-       CLOSE RAPORT.
+       IF WS-MULTI-COUNTRY-MODE = 'Y' AND WS-REPORT-SPLIT-MODE = 'C'
+           AND WS-COUNTRY-LIST-INDEX < WS-COUNTRY-LIST-COUNT
+       THEN
+           CONTINUE
+       ELSE
+       IF WS-OUTPUT-MODE = 'C' THEN
+           CLOSE CSV-RAPORT
+       ELSE
+           CLOSE RAPORT
+       END-IF
+       END-IF.
+       IF WS-MULTI-COUNTRY-MODE = 'Y'
+           AND WS-COUNTRY-LIST-INDEX < WS-COUNTRY-LIST-COUNT
+       THEN
+           ADD 1 TO WS-COUNTRY-LIST-INDEX
+           MOVE WS-COUNTRY-LIST-ENTRY(WS-COUNTRY-LIST-INDEX)
+               TO WS-COUNTRY-CODE
+           PERFORM RESET-COUNTRY-STATE-PARA
+           PERFORM BEGIN-COUNTRY-PROCESSING-PARA
+       ELSE
+           CLOSE UNMATCHED-TR
+           CLOSE REJECT-TR
+           CLOSE BAD-NIP
+           DISPLAY 'Rejected transactions (invalid type or '
+               'currency mismatch - see rejected-transactions.txt '
+               'for reason): '
+               WS-REJECT-COUNT
+           OPEN OUTPUT CHECKPOINT
+           CLOSE CHECKPOINT
+           PERFORM END-PROGRAM-PARA
+       END-IF.
+      *******************************
+       CLOSE-CLIENT-PARA.
+       CLOSE CLIENT.
        PERFORM END-PROGRAM-PARA.
+
       *******************************
-       CLOSE-CLIENT-PARA.    
+       CLOSE-CURRENCY-PARA.
+       CLOSE CURR-MASTER.
+       PERFORM END-PROGRAM-PARA.
+
+      *******************************
+       ABORT-UNSORTED-TRANSACTIONS-PARA.
+       DISPLAY 'ERROR: transactions file not sorted - country '
+           WS-COUNTRY-CODE ' client ' WS-TR-CL-ID
+           ' is lower than last seen client ' WS-HIGHEST-TR-CL-ID '.'
+       DISPLAY 'Aborting run - re-sort clients-transactions.txt by '
+           'country code and client id and re-run.'
        CLOSE CLIENT.
+       CLOSE TRANSACTION.
+       IF WS-OUTPUT-MODE = 'C' THEN
+           CLOSE CSV-RAPORT
+       ELSE
+           CLOSE RAPORT
+       END-IF.
+       CLOSE UNMATCHED-TR.
+       CLOSE REJECT-TR.
+       CLOSE BAD-NIP.
        PERFORM END-PROGRAM-PARA.
 
       *******************************
